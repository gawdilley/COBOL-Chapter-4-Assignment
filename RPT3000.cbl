@@ -17,35 +17,113 @@
 
        FILE-CONTROL.
            SELECT INPUT-CUSTMAST ASSIGN TO CUSTMAST.
-           SELECT OUTPUT-RPT3000 ASSIGN TO RPT3001.
+           SELECT OUTPUT-RPT3000 ASSIGN TO RPT3001
+               FILE STATUS IS RPT3001-FILE-STATUS.
+           SELECT OUTPUT-RPT3002 ASSIGN TO RPT3002
+               FILE STATUS IS RPT3002-FILE-STATUS.
+           SELECT OUTPUT-RPT3003 ASSIGN TO RPT3003
+               FILE STATUS IS RPT3003-FILE-STATUS.
+           SELECT OUTPUT-RPT3004 ASSIGN TO RPT3004
+               FILE STATUS IS RPT3004-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               FILE STATUS IS CKPT-FILE-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
 
        FD  INPUT-CUSTMAST.
-       01  CUSTOMER-MASTER-RECORD.
-           05  CM-BRANCH-NUMBER        PIC 9(2).
-           05  CM-SALESREP-NUMBER      PIC 9(2).
-           05  CM-CUSTOMER-NUMBER      PIC 9(5).
-           05  CM-CUSTOMER-NAME        PIC X(20).
-           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
-           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
-           05  FILLER                  PIC X(87).
+           COPY CUSTREC.
 
        FD  OUTPUT-RPT3000.
        01  PRINT-AREA                  PIC X(130).
 
+       FD  OUTPUT-RPT3002.
+       01  EXCEPTION-AREA              PIC X(80).
+
+       FD  OUTPUT-RPT3003.
+       01  AT-RISK-AREA                 PIC X(80).
+
+       FD  OUTPUT-RPT3004.
+       01  CSV-AREA                    PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORDS-READ            PIC 9(7).
+           05  CKPT-REGION-NUMBER           PIC 99.
+           05  CKPT-BRANCH-NUMBER           PIC 99.
+           05  CKPT-SALESREP-NUMBER         PIC 99.
+           05  CKPT-BRANCH-TOTAL-THIS-YTD   PIC S9(7)V99.
+           05  CKPT-BRANCH-TOTAL-LAST-YTD   PIC S9(7)V99.
+           05  CKPT-BRANCH-TOTAL-UNITS-SOLD PIC S9(7).
+           05  CKPT-SALESREP-TOTAL-THIS-YTD PIC S9(7)V99.
+           05  CKPT-SALESREP-TOTAL-LAST-YTD PIC S9(7)V99.
+           05  CKPT-REGION-TOTAL-THIS-YTD   PIC S9(7)V99.
+           05  CKPT-REGION-TOTAL-LAST-YTD   PIC S9(7)V99.
+           05  CKPT-GRAND-TOTAL-THIS-YTD    PIC S9(7)V99.
+           05  CKPT-GRAND-TOTAL-LAST-YTD    PIC S9(7)V99.
+           05  CKPT-PAGE-COUNT              PIC S9(3).
+           05  CKPT-LINE-COUNT               PIC S9(3).
+           05  CKPT-LINES-PRINTED           PIC 9(7).
+           05  CKPT-SEQUENCE-EXCEPTION-COUNT
+                                             PIC S9(5).
+           05  CKPT-AT-RISK-COUNT           PIC S9(5).
+           05  CKPT-PRIOR-REGION-NUMBER     PIC 99.
+           05  CKPT-PRIOR-BRANCH-NUMBER     PIC 99.
+           05  CKPT-PRIOR-CUSTOMER-NUMBER   PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
        01  SWITCHES.
            05  CUSTMAST-EOF-SWITCH     PIC X VALUE "N".
+           05  SEQUENCE-SWITCH         PIC X VALUE "N".
+               88  SEQUENCE-OK              VALUE "N".
+               88  SEQUENCE-ERROR           VALUE "Y".
+           05  CHECKPOINT-EOF-SWITCH   PIC X VALUE "N".
+           05  CKPT-FILE-STATUS        PIC XX VALUE "00".
+           05  RPT3001-FILE-STATUS     PIC XX VALUE "00".
+           05  RPT3002-FILE-STATUS     PIC XX VALUE "00".
+           05  RPT3003-FILE-STATUS     PIC XX VALUE "00".
+           05  RPT3004-FILE-STATUS     PIC XX VALUE "00".
+           05  RESTART-PARAMETER       PIC X(10) VALUE SPACES.
+               88  RESTART-REQUESTED        VALUE "RESTART".
+           05  BASIS-PARAMETER         PIC X(10) VALUE "YTD".
+               88  BASIS-IS-QTD             VALUE "QTD".
+               88  BASIS-IS-MTD             VALUE "MTD".
+
+       01  COMMAND-LINE-PARAMETER     PIC X(40) VALUE SPACES.
+
+       01  PARM-TOKENS.
+           05  PARM-TOKEN-1            PIC X(10) VALUE SPACES.
+           05  PARM-TOKEN-2            PIC X(10) VALUE SPACES.
 
        01  CONTROL-FIELDS.
+           05  HOLD-REGION-NUMBER      PIC 99 VALUE ZERO.
            05  HOLD-BRANCH-NUMBER      PIC 99 VALUE ZERO.
+           05  HOLD-SALESREP-NUMBER    PIC 99 VALUE ZERO.
+           05  PRIOR-REGION-NUMBER     PIC 99 VALUE ZERO.
+           05  PRIOR-BRANCH-NUMBER     PIC 99 VALUE ZERO.
+           05  PRIOR-CUSTOMER-NUMBER   PIC 9(5) VALUE ZERO.
+           05  SEQUENCE-EXCEPTION-COUNT
+                                       PIC S9(5) VALUE ZERO.
+           05  AT-RISK-COUNT           PIC S9(5) VALUE ZERO.
+           05  INPUT-RECORD-COUNT      PIC 9(7) VALUE ZERO.
+           05  CUSTOMER-LINES-PRINTED  PIC 9(7) VALUE ZERO.
+           05  SKIP-COUNT               PIC S9(7) VALUE ZERO.
+
+       01  THRESHOLDS.
+           05  AT-RISK-THRESHOLD-PERCENT
+                                       PIC S999V9 VALUE -020.0.
+           05  CHECKPOINT-INTERVAL     PIC S9(5) VALUE +100.
 
        01  CALCULATED-FIELDS.
            05  CHANGE-AMOUNT           PIC S9(7)V99 VALUE ZERO.
+           05  CHANGE-PERCENT          PIC S999V9 VALUE ZERO.
+
+       01  CSV-NUMERIC-FIELDS.
+           05  CSVN-SALES-THIS-YTD     PIC Z(6)9.99-.
+           05  CSVN-SALES-LAST-YTD     PIC Z(6)9.99-.
+           05  CSVN-CHANGE-AMOUNT      PIC Z(6)9.99-.
 
        01  PRINT-FIELDS.
            05  PAGE-COUNT              PIC S9(3) VALUE ZERO.
@@ -53,8 +131,13 @@
            05  LINE-COUNT              PIC S9(3) VALUE +99.
 
        01  TOTAL-FIELDS.
+           05  SALESREP-TOTAL-THIS-YTD PIC S9(7)V99 VALUE ZERO.
+           05  SALESREP-TOTAL-LAST-YTD PIC S9(7)V99 VALUE ZERO.
            05  BRANCH-TOTAL-THIS-YTD   PIC S9(7)V99 VALUE ZERO.
            05  BRANCH-TOTAL-LAST-YTD   PIC S9(7)V99 VALUE ZERO.
+           05  BRANCH-TOTAL-UNITS-SOLD PIC S9(7)    VALUE ZERO.
+           05  REGION-TOTAL-THIS-YTD   PIC S9(7)V99 VALUE ZERO.
+           05  REGION-TOTAL-LAST-YTD   PIC S9(7)V99 VALUE ZERO.
            05  GRAND-TOTAL-THIS-YTD    PIC S9(7)V99 VALUE ZERO.
            05  GRAND-TOTAL-LAST-YTD    PIC S9(7)V99 VALUE ZERO.
 
@@ -74,9 +157,9 @@
            05  FILLER              PIC X       VALUE "/".
            05  HL1-YEAR            PIC 9(4).
            05  FILLER              PIC X(16)   VALUE SPACES.
-           05  FILLER              PIC X(25)
+           05  HL1-REPORT-TITLE    PIC X(28)
                VALUE "YEAR-TO-DATE SALES REPORT".
-           05  FILLER              PIC X(22)   VALUE SPACES.
+           05  FILLER              PIC X(19)   VALUE SPACES.
            05  FILLER              PIC X(6)    VALUE "PAGE: ".
            05  HL1-PAGE-NUMBER     PIC ZZ9.
            05  FILLER              PIC X(44)   VALUE SPACES.
@@ -101,21 +184,29 @@
            05  FILLER PIC X(7)  VALUE "CHANGE ".
            05  FILLER PIC X(4)  VALUE SPACES.
            05  FILLER PIC X(7)  VALUE "CHANGE ".
-           05  FILLER PIC X(46) VALUE SPACES.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(5)  VALUE "UNITS".
+           05  FILLER PIC X(1)  VALUE SPACES.
+           05  FILLER PIC X(3)  VALUE "LMT".
+           05  FILLER PIC X(35) VALUE SPACES.
 
        01  HEADING-LINE-4.
            05  FILLER PIC X(9)  VALUE " NUM     ".
            05  FILLER PIC X(7)  VALUE "NUM    ".
            05  FILLER PIC X(20) VALUE "CUSTOMER NAME".
            05  FILLER PIC X(4)  VALUE SPACES.
-           05  FILLER PIC X(8)  VALUE "THIS YTD".
+           05  HL4-THIS-PERIOD PIC X(8)  VALUE "THIS YTD".
            05  FILLER PIC X(5)  VALUE SPACES.
-           05  FILLER PIC X(8)  VALUE "LAST YTD".
+           05  HL4-LAST-PERIOD PIC X(8)  VALUE "LAST YTD".
            05  FILLER PIC X(8)  VALUE SPACES.
            05  FILLER PIC X(8)  VALUE "AMOUNT".
            05  FILLER PIC X(2)  VALUE SPACES.
            05  FILLER PIC X(8)  VALUE "PERCENT".
-           05  FILLER PIC X(31) VALUE SPACES.
+           05  FILLER PIC X(1)  VALUE SPACES.
+           05  FILLER PIC X(4)  VALUE "SOLD".
+           05  FILLER PIC X(4)  VALUE SPACES.
+           05  FILLER PIC X(5)  VALUE "LIMIT".
+           05  FILLER PIC X(17) VALUE SPACES.
 
        01  HEADING-LINE-5.
            05  FILLER              PIC X(6)    VALUE ALL "-".
@@ -148,6 +239,48 @@
            05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.
            05  FILLER              PIC X(3)    VALUE SPACES.
            05  CL-CHANGE-PERCENT   PIC ZZ9.9-.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  CL-UNITS-SOLD       PIC ZZZZ9.
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  CL-CREDIT-FLAG      PIC X(1)    VALUE SPACES.
+           05  FILLER              PIC X(38)   VALUE SPACES.
+
+       01  EXCEPTION-LINE.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  XL-BRANCH-NUMBER    PIC 99.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  XL-CUSTOMER-NUMBER  PIC 9(5).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  XL-CUSTOMER-NAME    PIC X(20).
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  XL-MESSAGE          PIC X(41)
+               VALUE "OUT OF SEQUENCE - RECORD NOT PROCESSED".
+
+       01  AT-RISK-LINE.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  ARL-BRANCH-NUMBER   PIC 99.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  ARL-CUSTOMER-NUMBER PIC 9(5).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  ARL-CUSTOMER-NAME   PIC X(20).
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  ARL-SALES-THIS-YTD  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  ARL-CHANGE-PERCENT  PIC ZZ9.9-.
+           05  FILLER              PIC X(22)   VALUE SPACES.
+
+       01  SALESREP-TOTAL-LINE.
+           05  FILLER              PIC X(9)    VALUE SPACES.
+           05  FILLER              PIC X(10)   VALUE "REP TOTAL ".
+           05  STL-SALESREP-NUMBER PIC 99.
+           05  FILLER              PIC X(18)   VALUE SPACES.
+           05  STL-SALES-THIS-YTD  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  STL-SALES-LAST-YTD  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  STL-CHANGE-AMOUNT   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  STL-CHANGE-PERCENT  PIC ZZ9.9-.
            05  FILLER              PIC X(47)   VALUE SPACES.
 
        01  BRANCH-TOTAL-LINE.
@@ -161,7 +294,23 @@
            05  BTL-CHANGE-AMOUNT   PIC ZZ,ZZ9.99-.
            05  FILLER              PIC X(3)    VALUE SPACES.
            05  BTL-CHANGE-PERCENT  PIC ZZ9.9-.
-           05  FILLER              PIC X(48)   VALUE SPACES.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  BTL-UNITS-SOLD      PIC ZZZZ9.
+           05  FILLER              PIC X(40)   VALUE SPACES.
+
+       01  REGION-TOTAL-LINE.
+           05  FILLER              PIC X(20)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE "REGION TOTAL ".
+           05  RTL-REGION-NUMBER   PIC 99.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  RTL-SALES-THIS-YTD  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  RTL-SALES-LAST-YTD  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  RTL-CHANGE-AMOUNT   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  RTL-CHANGE-PERCENT  PIC ZZ9.9-.
+           05  FILLER              PIC X(44)   VALUE SPACES.
 
        01  DASHED-TOTAL-LINE.
            05  FILLER              PIC X(38)   VALUE SPACES.
@@ -187,27 +336,108 @@
            05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.
            05  FILLER              PIC X(48)   VALUE SPACES.
 
+       01  CONTROL-TOTAL-LINE.
+           05  FILLER              PIC X(20)   VALUE SPACES.
+           05  FILLER              PIC X(16)
+               VALUE "RECORDS READ:   ".
+           05  CTL-RECORDS-READ    PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  FILLER              PIC X(16)
+               VALUE "LINES PRINTED:  ".
+           05  CTL-LINES-PRINTED   PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  FILLER              PIC X(12)   VALUE "SEQ ERRORS: ".
+           05  CTL-SEQ-ERRORS      PIC ZZ9.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  FILLER              PIC X(11)   VALUE "AT RISK:   ".
+           05  CTL-AT-RISK         PIC ZZ9.
+           05  FILLER              PIC X(27)   VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        000-PREPARE-SALES-REPORT.
 
+           PERFORM 005-PARSE-RUN-PARAMETERS
+
            OPEN INPUT INPUT-CUSTMAST
-                OUTPUT OUTPUT-RPT3000
 
-           PERFORM 100-FORMAT-REPORT-HEADING
-           PERFORM 210-READ-CUSTOMER-RECORD
+           IF RESTART-REQUESTED
+               PERFORM 006-OPEN-REPORT-FILES-EXTEND
+               PERFORM 100-FORMAT-REPORT-HEADING
+               PERFORM 905-RESTORE-CHECKPOINT
+           ELSE
+               OPEN OUTPUT OUTPUT-RPT3000
+                            OUTPUT-RPT3002
+                            OUTPUT-RPT3003
+                            OUTPUT-RPT3004
+               PERFORM 100-FORMAT-REPORT-HEADING
+               PERFORM 210-READ-CUSTOMER-RECORD
+           END-IF
 
            IF CUSTMAST-EOF-SWITCH = "N"
-               MOVE CM-BRANCH-NUMBER TO HOLD-BRANCH-NUMBER
+               IF NOT RESTART-REQUESTED
+                   MOVE CM-REGION-NUMBER TO HOLD-REGION-NUMBER
+                   MOVE CM-BRANCH-NUMBER TO HOLD-BRANCH-NUMBER
+                   MOVE CM-SALESREP-NUMBER TO HOLD-SALESREP-NUMBER
+               END-IF
                PERFORM 200-PREPARE-SALES-LINES
                    UNTIL CUSTMAST-EOF-SWITCH = "Y"
+               PERFORM 235-PRINT-SALESREP-TOTAL
                PERFORM 240-PRINT-BRANCH-TOTAL
+               PERFORM 245-PRINT-REGION-TOTAL
                PERFORM 300-PRINT-GRAND-TOTALS
            END-IF
 
-           CLOSE INPUT-CUSTMAST OUTPUT-RPT3000
+           PERFORM 310-PRINT-CONTROL-TOTALS
+
+           CLOSE INPUT-CUSTMAST OUTPUT-RPT3000 OUTPUT-RPT3002
+                 OUTPUT-RPT3003 OUTPUT-RPT3004
            STOP RUN.
 
+       005-PARSE-RUN-PARAMETERS.
+
+           ACCEPT COMMAND-LINE-PARAMETER FROM COMMAND-LINE
+
+           UNSTRING COMMAND-LINE-PARAMETER DELIMITED BY SPACE
+               INTO PARM-TOKEN-1 PARM-TOKEN-2
+           END-UNSTRING
+
+           IF PARM-TOKEN-1 = "RESTART"
+               MOVE PARM-TOKEN-1 TO RESTART-PARAMETER
+               IF PARM-TOKEN-2 NOT = SPACES
+                   MOVE PARM-TOKEN-2 TO BASIS-PARAMETER
+               END-IF
+           ELSE
+               IF PARM-TOKEN-1 NOT = SPACES
+                   MOVE PARM-TOKEN-1 TO BASIS-PARAMETER
+               END-IF
+               IF PARM-TOKEN-2 = "RESTART"
+                   MOVE PARM-TOKEN-2 TO RESTART-PARAMETER
+               END-IF
+           END-IF.
+
+       006-OPEN-REPORT-FILES-EXTEND.
+
+           OPEN EXTEND OUTPUT-RPT3000
+           IF RPT3001-FILE-STATUS = "35"
+               OPEN OUTPUT OUTPUT-RPT3000
+           END-IF
+
+           OPEN EXTEND OUTPUT-RPT3002
+           IF RPT3002-FILE-STATUS = "35"
+               OPEN OUTPUT OUTPUT-RPT3002
+           END-IF
+
+           OPEN EXTEND OUTPUT-RPT3003
+           IF RPT3003-FILE-STATUS = "35"
+               OPEN OUTPUT OUTPUT-RPT3003
+           END-IF
+
+           OPEN EXTEND OUTPUT-RPT3004
+           IF RPT3004-FILE-STATUS = "35"
+               OPEN OUTPUT OUTPUT-RPT3004
+           END-IF.
+
        100-FORMAT-REPORT-HEADING.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME
@@ -215,27 +445,206 @@
            MOVE CD-DAY TO HL1-DAY
            MOVE CD-YEAR TO HL1-YEAR
            MOVE CD-HOURS TO HL2-HOURS
-           MOVE CD-MINUTES TO HL2-MINUTES.
+           MOVE CD-MINUTES TO HL2-MINUTES
+
+           IF BASIS-IS-QTD
+               MOVE "QUARTER-TO-DATE SALES REPORT" TO HL1-REPORT-TITLE
+               MOVE "THIS QTD" TO HL4-THIS-PERIOD
+               MOVE "LAST QTD" TO HL4-LAST-PERIOD
+           ELSE
+               IF BASIS-IS-MTD
+                   MOVE "MONTH-TO-DATE SALES REPORT"
+                       TO HL1-REPORT-TITLE
+                   MOVE "THIS MTD" TO HL4-THIS-PERIOD
+                   MOVE "LAST MTD" TO HL4-LAST-PERIOD
+               END-IF
+           END-IF.
 
        200-PREPARE-SALES-LINES.
 
-           IF CM-BRANCH-NUMBER NOT = HOLD-BRANCH-NUMBER
-               PERFORM 240-PRINT-BRANCH-TOTAL
-               MOVE ZERO TO BRANCH-TOTAL-THIS-YTD
-                            BRANCH-TOTAL-LAST-YTD
-               MOVE CM-BRANCH-NUMBER TO HOLD-BRANCH-NUMBER
+           PERFORM 225-CHECK-CUSTOMER-SEQUENCE
+
+           IF SEQUENCE-ERROR
+               PERFORM 226-WRITE-SEQUENCE-EXCEPTION
+           ELSE
+               IF CM-REGION-NUMBER NOT = HOLD-REGION-NUMBER
+                   PERFORM 235-PRINT-SALESREP-TOTAL
+                   PERFORM 240-PRINT-BRANCH-TOTAL
+                   MOVE ZERO TO BRANCH-TOTAL-THIS-YTD
+                                BRANCH-TOTAL-LAST-YTD
+                                BRANCH-TOTAL-UNITS-SOLD
+                   PERFORM 245-PRINT-REGION-TOTAL
+                   MOVE ZERO TO REGION-TOTAL-THIS-YTD
+                                REGION-TOTAL-LAST-YTD
+                   MOVE CM-REGION-NUMBER TO HOLD-REGION-NUMBER
+                   MOVE CM-BRANCH-NUMBER TO HOLD-BRANCH-NUMBER
+                   MOVE CM-SALESREP-NUMBER TO HOLD-SALESREP-NUMBER
+               ELSE
+                   IF CM-BRANCH-NUMBER NOT = HOLD-BRANCH-NUMBER
+                       PERFORM 235-PRINT-SALESREP-TOTAL
+                       PERFORM 240-PRINT-BRANCH-TOTAL
+                       MOVE ZERO TO BRANCH-TOTAL-THIS-YTD
+                                    BRANCH-TOTAL-LAST-YTD
+                                    BRANCH-TOTAL-UNITS-SOLD
+                       MOVE CM-BRANCH-NUMBER TO HOLD-BRANCH-NUMBER
+                       MOVE CM-SALESREP-NUMBER TO HOLD-SALESREP-NUMBER
+                   ELSE
+                       IF CM-SALESREP-NUMBER NOT = HOLD-SALESREP-NUMBER
+                           PERFORM 235-PRINT-SALESREP-TOTAL
+                           MOVE CM-SALESREP-NUMBER
+                               TO HOLD-SALESREP-NUMBER
+                       END-IF
+                   END-IF
+               END-IF
+
+               PERFORM 220-PRINT-CUSTOMER-LINE
+               MOVE CM-REGION-NUMBER TO PRIOR-REGION-NUMBER
+               MOVE CM-BRANCH-NUMBER TO PRIOR-BRANCH-NUMBER
+               MOVE CM-CUSTOMER-NUMBER TO PRIOR-CUSTOMER-NUMBER
            END-IF
 
-           PERFORM 220-PRINT-CUSTOMER-LINE
            PERFORM 210-READ-CUSTOMER-RECORD.
 
        210-READ-CUSTOMER-RECORD.
 
+           READ INPUT-CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH
+           END-READ
+
+           IF CUSTMAST-EOF-SWITCH = "N"
+               ADD 1 TO INPUT-RECORD-COUNT
+               IF FUNCTION MOD(INPUT-RECORD-COUNT, CHECKPOINT-INTERVAL)
+                       = 0
+                   PERFORM 900-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       900-WRITE-CHECKPOINT.
+
+           MOVE INPUT-RECORD-COUNT TO CKPT-RECORDS-READ
+           MOVE HOLD-REGION-NUMBER TO CKPT-REGION-NUMBER
+           MOVE HOLD-BRANCH-NUMBER TO CKPT-BRANCH-NUMBER
+           MOVE HOLD-SALESREP-NUMBER TO CKPT-SALESREP-NUMBER
+           MOVE BRANCH-TOTAL-THIS-YTD TO CKPT-BRANCH-TOTAL-THIS-YTD
+           MOVE BRANCH-TOTAL-LAST-YTD TO CKPT-BRANCH-TOTAL-LAST-YTD
+           MOVE BRANCH-TOTAL-UNITS-SOLD TO CKPT-BRANCH-TOTAL-UNITS-SOLD
+           MOVE SALESREP-TOTAL-THIS-YTD TO CKPT-SALESREP-TOTAL-THIS-YTD
+           MOVE SALESREP-TOTAL-LAST-YTD TO CKPT-SALESREP-TOTAL-LAST-YTD
+           MOVE REGION-TOTAL-THIS-YTD TO CKPT-REGION-TOTAL-THIS-YTD
+           MOVE REGION-TOTAL-LAST-YTD TO CKPT-REGION-TOTAL-LAST-YTD
+           MOVE GRAND-TOTAL-THIS-YTD TO CKPT-GRAND-TOTAL-THIS-YTD
+           MOVE GRAND-TOTAL-LAST-YTD TO CKPT-GRAND-TOTAL-LAST-YTD
+           MOVE PAGE-COUNT TO CKPT-PAGE-COUNT
+           MOVE LINE-COUNT TO CKPT-LINE-COUNT
+           MOVE CUSTOMER-LINES-PRINTED TO CKPT-LINES-PRINTED
+           MOVE SEQUENCE-EXCEPTION-COUNT
+               TO CKPT-SEQUENCE-EXCEPTION-COUNT
+           MOVE AT-RISK-COUNT TO CKPT-AT-RISK-COUNT
+           MOVE PRIOR-REGION-NUMBER TO CKPT-PRIOR-REGION-NUMBER
+           MOVE PRIOR-BRANCH-NUMBER TO CKPT-PRIOR-BRANCH-NUMBER
+           MOVE PRIOR-CUSTOMER-NUMBER TO CKPT-PRIOR-CUSTOMER-NUMBER
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       905-RESTORE-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "Y" TO CHECKPOINT-EOF-SWITCH
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE "Y" TO CHECKPOINT-EOF-SWITCH
+           END-IF
+
+           IF CHECKPOINT-EOF-SWITCH = "N"
+               MOVE CKPT-RECORDS-READ TO INPUT-RECORD-COUNT
+               MOVE CKPT-REGION-NUMBER TO HOLD-REGION-NUMBER
+               MOVE CKPT-BRANCH-NUMBER TO HOLD-BRANCH-NUMBER
+               MOVE CKPT-SALESREP-NUMBER TO HOLD-SALESREP-NUMBER
+               MOVE CKPT-BRANCH-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD
+               MOVE CKPT-BRANCH-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD
+               MOVE CKPT-BRANCH-TOTAL-UNITS-SOLD
+                   TO BRANCH-TOTAL-UNITS-SOLD
+               MOVE CKPT-SALESREP-TOTAL-THIS-YTD
+                   TO SALESREP-TOTAL-THIS-YTD
+               MOVE CKPT-SALESREP-TOTAL-LAST-YTD
+                   TO SALESREP-TOTAL-LAST-YTD
+               MOVE CKPT-REGION-TOTAL-THIS-YTD TO REGION-TOTAL-THIS-YTD
+               MOVE CKPT-REGION-TOTAL-LAST-YTD TO REGION-TOTAL-LAST-YTD
+               MOVE CKPT-GRAND-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD
+               MOVE CKPT-GRAND-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD
+               MOVE CKPT-PAGE-COUNT TO PAGE-COUNT
+               MOVE CKPT-LINE-COUNT TO LINE-COUNT
+               MOVE CKPT-LINES-PRINTED TO CUSTOMER-LINES-PRINTED
+               MOVE CKPT-SEQUENCE-EXCEPTION-COUNT
+                   TO SEQUENCE-EXCEPTION-COUNT
+               MOVE CKPT-AT-RISK-COUNT TO AT-RISK-COUNT
+               MOVE CKPT-PRIOR-REGION-NUMBER TO PRIOR-REGION-NUMBER
+               MOVE CKPT-PRIOR-BRANCH-NUMBER TO PRIOR-BRANCH-NUMBER
+               MOVE CKPT-PRIOR-CUSTOMER-NUMBER TO PRIOR-CUSTOMER-NUMBER
+
+               COMPUTE SKIP-COUNT = CKPT-RECORDS-READ - 1
+               PERFORM 906-SKIP-ONE-RECORD SKIP-COUNT TIMES
+               PERFORM 906-SKIP-ONE-RECORD
+           ELSE
+               PERFORM 210-READ-CUSTOMER-RECORD
+           END-IF.
+
+       906-SKIP-ONE-RECORD.
+
            READ INPUT-CUSTMAST
                AT END
                    MOVE "Y" TO CUSTMAST-EOF-SWITCH
            END-READ.
 
+       225-CHECK-CUSTOMER-SEQUENCE.
+
+           SET SEQUENCE-OK TO TRUE
+
+           IF CM-REGION-NUMBER < PRIOR-REGION-NUMBER
+               SET SEQUENCE-ERROR TO TRUE
+           ELSE
+               IF CM-REGION-NUMBER = PRIOR-REGION-NUMBER
+                   IF CM-BRANCH-NUMBER < PRIOR-BRANCH-NUMBER
+                       SET SEQUENCE-ERROR TO TRUE
+                   ELSE
+                       IF CM-BRANCH-NUMBER = PRIOR-BRANCH-NUMBER
+                       AND CM-CUSTOMER-NUMBER <= PRIOR-CUSTOMER-NUMBER
+                           SET SEQUENCE-ERROR TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       226-WRITE-SEQUENCE-EXCEPTION.
+
+           MOVE CM-BRANCH-NUMBER TO XL-BRANCH-NUMBER
+           MOVE CM-CUSTOMER-NUMBER TO XL-CUSTOMER-NUMBER
+           MOVE CM-CUSTOMER-NAME TO XL-CUSTOMER-NAME
+           MOVE EXCEPTION-LINE TO EXCEPTION-AREA
+           WRITE EXCEPTION-AREA
+
+           ADD 1 TO SEQUENCE-EXCEPTION-COUNT.
+
+       224-WRITE-AT-RISK-EXCEPTION.
+
+           MOVE CM-BRANCH-NUMBER TO ARL-BRANCH-NUMBER
+           MOVE CM-CUSTOMER-NUMBER TO ARL-CUSTOMER-NUMBER
+           MOVE CM-CUSTOMER-NAME TO ARL-CUSTOMER-NAME
+           MOVE CM-SALES-THIS-YTD TO ARL-SALES-THIS-YTD
+           MOVE CL-CHANGE-PERCENT TO ARL-CHANGE-PERCENT
+           MOVE AT-RISK-LINE TO AT-RISK-AREA
+           WRITE AT-RISK-AREA
+
+           ADD 1 TO AT-RISK-COUNT.
+
        220-PRINT-CUSTOMER-LINE.
 
            IF LINE-COUNT >= LINES-ON-PAGE
@@ -247,6 +656,13 @@
            MOVE CM-CUSTOMER-NAME TO CL-CUSTOMER-NAME
            MOVE CM-SALES-THIS-YTD TO CL-SALES-THIS-YTD
            MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD
+           MOVE CM-YTD-UNITS-SOLD TO CL-UNITS-SOLD
+
+           IF CM-SALES-THIS-YTD > CM-CREDIT-LIMIT
+               MOVE "*" TO CL-CREDIT-FLAG
+           ELSE
+               MOVE SPACE TO CL-CREDIT-FLAG
+           END-IF
 
            COMPUTE CHANGE-AMOUNT =
                CM-SALES-THIS-YTD - CM-SALES-LAST-YTD
@@ -254,21 +670,63 @@
            MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT
 
            IF CM-SALES-LAST-YTD = ZERO
-               MOVE 999.9 TO CL-CHANGE-PERCENT
+               MOVE 999.9 TO CHANGE-PERCENT
            ELSE
-               COMPUTE CL-CHANGE-PERCENT ROUNDED =
+               COMPUTE CHANGE-PERCENT ROUNDED =
                    CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
            END-IF
 
+           MOVE CHANGE-PERCENT TO CL-CHANGE-PERCENT
+
+           IF CHANGE-PERCENT < AT-RISK-THRESHOLD-PERCENT
+               PERFORM 224-WRITE-AT-RISK-EXCEPTION
+           END-IF
+
            MOVE CUSTOMER-LINE TO PRINT-AREA
            WRITE PRINT-AREA
 
+           PERFORM 221-WRITE-CSV-DETAIL
+
            ADD 1 TO LINE-COUNT
+           ADD 1 TO CUSTOMER-LINES-PRINTED
+           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD
+           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD
            ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD
            ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD
+           ADD CM-YTD-UNITS-SOLD TO BRANCH-TOTAL-UNITS-SOLD
+           ADD CM-SALES-THIS-YTD TO REGION-TOTAL-THIS-YTD
+           ADD CM-SALES-LAST-YTD TO REGION-TOTAL-LAST-YTD
            ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD
            ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
 
+       221-WRITE-CSV-DETAIL.
+
+           MOVE CM-SALES-THIS-YTD TO CSVN-SALES-THIS-YTD
+           MOVE CM-SALES-LAST-YTD TO CSVN-SALES-LAST-YTD
+           MOVE CHANGE-AMOUNT TO CSVN-CHANGE-AMOUNT
+
+           MOVE SPACES TO CSV-AREA
+           STRING
+               "DETAIL" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CL-BRANCH-NUMBER) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CL-CUSTOMER-NUMBER) DELIMITED BY SIZE
+               ",""" DELIMITED BY SIZE
+               FUNCTION TRIM(CL-CUSTOMER-NAME) DELIMITED BY SIZE
+               """," DELIMITED BY SIZE
+               FUNCTION TRIM(CSVN-SALES-THIS-YTD) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSVN-SALES-LAST-YTD) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSVN-CHANGE-AMOUNT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CL-CHANGE-PERCENT) DELIMITED BY SIZE
+               INTO CSV-AREA
+           END-STRING
+
+           WRITE CSV-AREA.
+
        230-PRINT-HEADING-LINES.
 
            ADD 1 TO PAGE-COUNT
@@ -287,6 +745,31 @@
            WRITE PRINT-AREA
            MOVE ZERO TO LINE-COUNT.
 
+       235-PRINT-SALESREP-TOTAL.
+
+           COMPUTE CHANGE-AMOUNT =
+               SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD
+
+           MOVE HOLD-SALESREP-NUMBER TO STL-SALESREP-NUMBER
+           MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD
+           MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD
+           MOVE CHANGE-AMOUNT TO STL-CHANGE-AMOUNT
+
+           IF SALESREP-TOTAL-LAST-YTD = ZERO
+               MOVE 999.9 TO STL-CHANGE-PERCENT
+           ELSE
+               COMPUTE STL-CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD
+           END-IF
+
+           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           ADD 1 TO LINE-COUNT
+
+           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD
+                        SALESREP-TOTAL-LAST-YTD.
+
        240-PRINT-BRANCH-TOTAL.
 
            COMPUTE CHANGE-AMOUNT =
@@ -295,6 +778,7 @@
            MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD
            MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD
            MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT
+           MOVE BRANCH-TOTAL-UNITS-SOLD TO BTL-UNITS-SOLD
 
            IF BRANCH-TOTAL-LAST-YTD = ZERO
                MOVE 999.9 TO BTL-CHANGE-PERCENT
@@ -309,6 +793,57 @@
            MOVE SPACES TO PRINT-AREA
            WRITE PRINT-AREA
 
+           PERFORM 241-WRITE-CSV-BRANCH-TOTAL
+
+           ADD 2 TO LINE-COUNT.
+
+       241-WRITE-CSV-BRANCH-TOTAL.
+
+           MOVE BRANCH-TOTAL-THIS-YTD TO CSVN-SALES-THIS-YTD
+           MOVE BRANCH-TOTAL-LAST-YTD TO CSVN-SALES-LAST-YTD
+           MOVE CHANGE-AMOUNT TO CSVN-CHANGE-AMOUNT
+
+           MOVE SPACES TO CSV-AREA
+           STRING
+               "BRANCH" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(HOLD-BRANCH-NUMBER) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSVN-SALES-THIS-YTD) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSVN-SALES-LAST-YTD) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSVN-CHANGE-AMOUNT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(BTL-CHANGE-PERCENT) DELIMITED BY SIZE
+               INTO CSV-AREA
+           END-STRING
+
+           WRITE CSV-AREA.
+
+       245-PRINT-REGION-TOTAL.
+
+           COMPUTE CHANGE-AMOUNT =
+               REGION-TOTAL-THIS-YTD - REGION-TOTAL-LAST-YTD
+
+           MOVE HOLD-REGION-NUMBER TO RTL-REGION-NUMBER
+           MOVE REGION-TOTAL-THIS-YTD TO RTL-SALES-THIS-YTD
+           MOVE REGION-TOTAL-LAST-YTD TO RTL-SALES-LAST-YTD
+           MOVE CHANGE-AMOUNT TO RTL-CHANGE-AMOUNT
+
+           IF REGION-TOTAL-LAST-YTD = ZERO
+               MOVE 999.9 TO RTL-CHANGE-PERCENT
+           ELSE
+               COMPUTE RTL-CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / REGION-TOTAL-LAST-YTD
+           END-IF
+
+           MOVE REGION-TOTAL-LINE TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           MOVE SPACES TO PRINT-AREA
+           WRITE PRINT-AREA
+
            ADD 2 TO LINE-COUNT.
 
        300-PRINT-GRAND-TOTALS.
@@ -329,3 +864,16 @@
 
            MOVE GRAND-TOTAL-LINE TO PRINT-AREA
            WRITE PRINT-AREA.
+
+       310-PRINT-CONTROL-TOTALS.
+
+           MOVE INPUT-RECORD-COUNT TO CTL-RECORDS-READ
+           MOVE CUSTOMER-LINES-PRINTED TO CTL-LINES-PRINTED
+           MOVE SEQUENCE-EXCEPTION-COUNT TO CTL-SEQ-ERRORS
+           MOVE AT-RISK-COUNT TO CTL-AT-RISK
+
+           MOVE SPACES TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           MOVE CONTROL-TOTAL-LINE TO PRINT-AREA
+           WRITE PRINT-AREA.
