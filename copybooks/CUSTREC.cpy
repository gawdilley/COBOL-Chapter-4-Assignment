@@ -0,0 +1,16 @@
+      *  Copybook.....: CUSTREC
+      *  Description..: Customer master record layout, shared by
+      *  RPT3000 (read-only) and CUSTMNT (maintenance). Keeping one
+      *  copy of this layout keeps the two programs from drifting
+      *  apart as fields get added to the master file.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  CM-CREDIT-LIMIT         PIC S9(5)V9(2).
+           05  CM-YTD-UNITS-SOLD       PIC S9(5).
+           05  CM-REGION-NUMBER        PIC 9(2).
+           05  FILLER                  PIC X(73).
