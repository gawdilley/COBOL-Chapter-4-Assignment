@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CUSTMNT.
+
+      *  Programmer.: Gabe Dilley and Garrett Finke
+      *  Date.......: 2026.08.09
+      *  GitHub URL.: https://github.com/gawdilley/COBOL-Chapter-4-Assignment
+      *  Description: This program maintains the CUSTMAST file read by
+      *  RPT3000. It supports adding a new customer, changing the
+      *  name/salesrep/branch on an existing customer, zeroing a
+      *  customer's last-YTD sales at year-end rollover, and deleting
+      *  a closed account. Transactions are read from CUSTTRAN and
+      *  applied to CUSTMAST, producing an updated CUSTMAST and an
+      *  activity listing on MNTLIST.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT INPUT-CUSTMAST  ASSIGN TO CUSTMAST.
+           SELECT INPUT-CUSTTRAN  ASSIGN TO CUSTTRAN.
+           SELECT OUTPUT-CUSTMAST ASSIGN TO NEWCMAST.
+           SELECT OUTPUT-MNTLIST  ASSIGN TO MNTLIST.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INPUT-CUSTMAST.
+           COPY CUSTREC.
+
+       FD  INPUT-CUSTTRAN.
+       01  CUSTOMER-TRANSACTION-RECORD.
+           05  CT-TRANSACTION-CODE     PIC X.
+               88  CT-ADD-TRANSACTION       VALUE "A".
+               88  CT-CHANGE-TRANSACTION    VALUE "C".
+               88  CT-ROLLOVER-TRANSACTION  VALUE "R".
+               88  CT-DELETE-TRANSACTION    VALUE "D".
+           05  CT-CUSTOMER-NUMBER       PIC 9(5).
+           05  CT-BRANCH-NUMBER         PIC 9(2).
+           05  CT-SALESREP-NUMBER       PIC 9(2).
+           05  CT-CUSTOMER-NAME         PIC X(20).
+           05  CT-SALES-THIS-YTD        PIC S9(5)V9(2).
+           05  CT-CREDIT-LIMIT          PIC S9(5)V9(2).
+           05  CT-YTD-UNITS-SOLD        PIC S9(5).
+           05  CT-REGION-NUMBER         PIC 9(2).
+           05  FILLER                   PIC X(73).
+
+       FD  OUTPUT-CUSTMAST.
+           COPY CUSTREC REPLACING
+               ==CUSTOMER-MASTER-RECORD==
+                   BY ==NEW-CUSTOMER-MASTER-RECORD==,
+               ==CM-BRANCH-NUMBER==   BY ==NM-BRANCH-NUMBER==,
+               ==CM-SALESREP-NUMBER== BY ==NM-SALESREP-NUMBER==,
+               ==CM-CUSTOMER-NUMBER== BY ==NM-CUSTOMER-NUMBER==,
+               ==CM-CUSTOMER-NAME==   BY ==NM-CUSTOMER-NAME==,
+               ==CM-SALES-THIS-YTD== BY ==NM-SALES-THIS-YTD==,
+               ==CM-SALES-LAST-YTD== BY ==NM-SALES-LAST-YTD==,
+               ==CM-CREDIT-LIMIT==   BY ==NM-CREDIT-LIMIT==,
+               ==CM-YTD-UNITS-SOLD== BY ==NM-YTD-UNITS-SOLD==,
+               ==CM-REGION-NUMBER==  BY ==NM-REGION-NUMBER==.
+
+       FD  OUTPUT-MNTLIST.
+       01  MNTLIST-AREA                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X VALUE "N".
+           05  CUSTTRAN-EOF-SWITCH     PIC X VALUE "N".
+           05  MATCH-SWITCH            PIC X VALUE " ".
+               88  MASTER-LOW               VALUE "M".
+               88  TRANSACTION-LOW          VALUE "T".
+               88  MASTER-EQUALS-TRANSACTION VALUE "E".
+           05  MASTER-DELETED-SWITCH   PIC X VALUE "N".
+               88  MASTER-DELETED           VALUE "Y".
+
+       01  COUNT-FIELDS.
+           05  ADD-COUNT               PIC S9(5) VALUE ZERO.
+           05  CHANGE-COUNT            PIC S9(5) VALUE ZERO.
+           05  ROLLOVER-COUNT          PIC S9(5) VALUE ZERO.
+           05  DELETE-COUNT            PIC S9(5) VALUE ZERO.
+           05  REJECT-COUNT            PIC S9(5) VALUE ZERO.
+
+           COPY CUSTREC REPLACING
+               ==CUSTOMER-MASTER-RECORD==
+                   BY ==ADD-CUSTOMER-MASTER-RECORD==,
+               ==CM-BRANCH-NUMBER==   BY ==AM-BRANCH-NUMBER==,
+               ==CM-SALESREP-NUMBER== BY ==AM-SALESREP-NUMBER==,
+               ==CM-CUSTOMER-NUMBER== BY ==AM-CUSTOMER-NUMBER==,
+               ==CM-CUSTOMER-NAME==   BY ==AM-CUSTOMER-NAME==,
+               ==CM-SALES-THIS-YTD== BY ==AM-SALES-THIS-YTD==,
+               ==CM-SALES-LAST-YTD== BY ==AM-SALES-LAST-YTD==,
+               ==CM-CREDIT-LIMIT==   BY ==AM-CREDIT-LIMIT==,
+               ==CM-YTD-UNITS-SOLD== BY ==AM-YTD-UNITS-SOLD==,
+               ==CM-REGION-NUMBER==  BY ==AM-REGION-NUMBER==.
+
+       01  ACTIVITY-LINE.
+           05  AL-CUSTOMER-NUMBER      PIC 9(5).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  AL-ACTION               PIC X(26).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  AL-CUSTOMER-NAME        PIC X(20).
+           05  FILLER                  PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-MAINTAIN-CUSTOMER-MASTER.
+
+           OPEN INPUT  INPUT-CUSTMAST
+                       INPUT-CUSTTRAN
+                OUTPUT OUTPUT-CUSTMAST
+                       OUTPUT-MNTLIST
+
+           PERFORM 210-READ-CUSTOMER-MASTER
+           PERFORM 220-READ-CUSTOMER-TRANSACTION
+
+           PERFORM 100-MATCH-MASTER-AND-TRANSACTION
+               UNTIL CUSTMAST-EOF-SWITCH = "Y"
+               AND   CUSTTRAN-EOF-SWITCH = "Y"
+
+           PERFORM 900-PRINT-ACTIVITY-TOTALS
+
+           CLOSE INPUT-CUSTMAST
+                 INPUT-CUSTTRAN
+                 OUTPUT-CUSTMAST
+                 OUTPUT-MNTLIST
+           STOP RUN.
+
+       100-MATCH-MASTER-AND-TRANSACTION.
+
+           PERFORM 110-SET-MATCH-SWITCH
+
+           EVALUATE TRUE
+               WHEN MASTER-LOW
+                   PERFORM 300-WRITE-UNCHANGED-MASTER
+                   PERFORM 210-READ-CUSTOMER-MASTER
+               WHEN TRANSACTION-LOW
+                   PERFORM 400-APPLY-ADD-TRANSACTION
+                   PERFORM 220-READ-CUSTOMER-TRANSACTION
+               WHEN MASTER-EQUALS-TRANSACTION
+                   PERFORM 500-APPLY-TRANSACTION-TO-MASTER
+                       UNTIL NOT MASTER-EQUALS-TRANSACTION
+                   IF NOT MASTER-DELETED
+                       PERFORM 300-WRITE-UNCHANGED-MASTER
+                   END-IF
+                   PERFORM 210-READ-CUSTOMER-MASTER
+           END-EVALUATE.
+
+       110-SET-MATCH-SWITCH.
+
+           IF CUSTMAST-EOF-SWITCH = "Y"
+               SET TRANSACTION-LOW TO TRUE
+           ELSE
+               IF CUSTTRAN-EOF-SWITCH = "Y"
+                   SET MASTER-LOW TO TRUE
+               ELSE
+                   IF CM-CUSTOMER-NUMBER < CT-CUSTOMER-NUMBER
+                       SET MASTER-LOW TO TRUE
+                   ELSE
+                       IF CM-CUSTOMER-NUMBER > CT-CUSTOMER-NUMBER
+                           SET TRANSACTION-LOW TO TRUE
+                       ELSE
+                           SET MASTER-EQUALS-TRANSACTION TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       210-READ-CUSTOMER-MASTER.
+
+           MOVE "N" TO MASTER-DELETED-SWITCH
+
+           READ INPUT-CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH
+                   MOVE 99999 TO CM-CUSTOMER-NUMBER
+           END-READ.
+
+       220-READ-CUSTOMER-TRANSACTION.
+
+           READ INPUT-CUSTTRAN
+               AT END
+                   MOVE "Y" TO CUSTTRAN-EOF-SWITCH
+                   MOVE 99999 TO CT-CUSTOMER-NUMBER
+           END-READ.
+
+       300-WRITE-UNCHANGED-MASTER.
+
+           MOVE CUSTOMER-MASTER-RECORD TO NEW-CUSTOMER-MASTER-RECORD
+           WRITE NEW-CUSTOMER-MASTER-RECORD.
+
+       400-APPLY-ADD-TRANSACTION.
+
+           IF CT-ADD-TRANSACTION
+               MOVE SPACES TO ADD-CUSTOMER-MASTER-RECORD
+               MOVE CT-BRANCH-NUMBER TO AM-BRANCH-NUMBER
+               MOVE CT-SALESREP-NUMBER TO AM-SALESREP-NUMBER
+               MOVE CT-CUSTOMER-NUMBER TO AM-CUSTOMER-NUMBER
+               MOVE CT-CUSTOMER-NAME TO AM-CUSTOMER-NAME
+               MOVE CT-SALES-THIS-YTD TO AM-SALES-THIS-YTD
+               MOVE ZERO TO AM-SALES-LAST-YTD
+               MOVE CT-CREDIT-LIMIT TO AM-CREDIT-LIMIT
+               MOVE CT-YTD-UNITS-SOLD TO AM-YTD-UNITS-SOLD
+               MOVE CT-REGION-NUMBER TO AM-REGION-NUMBER
+               MOVE ADD-CUSTOMER-MASTER-RECORD
+                   TO NEW-CUSTOMER-MASTER-RECORD
+               WRITE NEW-CUSTOMER-MASTER-RECORD
+               MOVE "ADDED" TO AL-ACTION
+               MOVE AM-CUSTOMER-NUMBER TO AL-CUSTOMER-NUMBER
+               MOVE AM-CUSTOMER-NAME TO AL-CUSTOMER-NAME
+               PERFORM 920-WRITE-ACTIVITY-LINE-TRAN
+               ADD 1 TO ADD-COUNT
+           ELSE
+               MOVE "REJECTED - NO MASTER" TO AL-ACTION
+               MOVE CT-CUSTOMER-NUMBER TO AL-CUSTOMER-NUMBER
+               MOVE CT-CUSTOMER-NAME TO AL-CUSTOMER-NAME
+               PERFORM 920-WRITE-ACTIVITY-LINE-TRAN
+               ADD 1 TO REJECT-COUNT
+           END-IF.
+
+       500-APPLY-TRANSACTION-TO-MASTER.
+
+           EVALUATE TRUE
+               WHEN CT-CHANGE-TRANSACTION
+                   PERFORM 510-APPLY-CHANGE-TRANSACTION
+               WHEN CT-ROLLOVER-TRANSACTION
+                   PERFORM 520-APPLY-ROLLOVER-TRANSACTION
+               WHEN CT-DELETE-TRANSACTION
+                   PERFORM 530-APPLY-DELETE-TRANSACTION
+               WHEN OTHER
+                   MOVE "REJECTED - DUPLICATE ADD" TO AL-ACTION
+                   PERFORM 910-WRITE-ACTIVITY-LINE
+                   ADD 1 TO REJECT-COUNT
+           END-EVALUATE
+
+           PERFORM 220-READ-CUSTOMER-TRANSACTION
+           PERFORM 110-SET-MATCH-SWITCH.
+
+       510-APPLY-CHANGE-TRANSACTION.
+
+           IF MASTER-DELETED
+               MOVE "REJECTED - MASTER DELETED" TO AL-ACTION
+               PERFORM 910-WRITE-ACTIVITY-LINE
+               ADD 1 TO REJECT-COUNT
+           ELSE
+               IF CT-CUSTOMER-NAME NOT = SPACES
+                   MOVE CT-CUSTOMER-NAME TO CM-CUSTOMER-NAME
+               END-IF
+               IF CT-SALESREP-NUMBER NOT = ZERO
+                   MOVE CT-SALESREP-NUMBER TO CM-SALESREP-NUMBER
+               END-IF
+               IF CT-BRANCH-NUMBER NOT = ZERO
+                   MOVE CT-BRANCH-NUMBER TO CM-BRANCH-NUMBER
+               END-IF
+               IF CT-CREDIT-LIMIT NOT = ZERO
+                   MOVE CT-CREDIT-LIMIT TO CM-CREDIT-LIMIT
+               END-IF
+               IF CT-YTD-UNITS-SOLD NOT = ZERO
+                   MOVE CT-YTD-UNITS-SOLD TO CM-YTD-UNITS-SOLD
+               END-IF
+               IF CT-REGION-NUMBER NOT = ZERO
+                   MOVE CT-REGION-NUMBER TO CM-REGION-NUMBER
+               END-IF
+
+               MOVE "CHANGED" TO AL-ACTION
+               PERFORM 910-WRITE-ACTIVITY-LINE
+               ADD 1 TO CHANGE-COUNT
+           END-IF.
+
+       520-APPLY-ROLLOVER-TRANSACTION.
+
+           IF MASTER-DELETED
+               MOVE "REJECTED - MASTER DELETED" TO AL-ACTION
+               PERFORM 910-WRITE-ACTIVITY-LINE
+               ADD 1 TO REJECT-COUNT
+           ELSE
+               MOVE CM-SALES-THIS-YTD TO CM-SALES-LAST-YTD
+               MOVE ZERO TO CM-SALES-THIS-YTD
+               MOVE ZERO TO CM-YTD-UNITS-SOLD
+
+               MOVE "YEAR-END ROLLOVER" TO AL-ACTION
+               PERFORM 910-WRITE-ACTIVITY-LINE
+               ADD 1 TO ROLLOVER-COUNT
+           END-IF.
+
+       530-APPLY-DELETE-TRANSACTION.
+
+           IF MASTER-DELETED
+               MOVE "REJECTED - MASTER DELETED" TO AL-ACTION
+               PERFORM 910-WRITE-ACTIVITY-LINE
+               ADD 1 TO REJECT-COUNT
+           ELSE
+               SET MASTER-DELETED TO TRUE
+               MOVE "DELETED" TO AL-ACTION
+               PERFORM 910-WRITE-ACTIVITY-LINE
+               ADD 1 TO DELETE-COUNT
+           END-IF.
+
+       900-PRINT-ACTIVITY-TOTALS.
+
+           MOVE SPACES TO MNTLIST-AREA
+           WRITE MNTLIST-AREA
+
+           STRING "ADDED......: " DELIMITED BY SIZE
+                   ADD-COUNT      DELIMITED BY SIZE
+               INTO MNTLIST-AREA
+           WRITE MNTLIST-AREA
+
+           STRING "CHANGED....: " DELIMITED BY SIZE
+                   CHANGE-COUNT   DELIMITED BY SIZE
+               INTO MNTLIST-AREA
+           WRITE MNTLIST-AREA
+
+           STRING "ROLLED OVER: " DELIMITED BY SIZE
+                   ROLLOVER-COUNT DELIMITED BY SIZE
+               INTO MNTLIST-AREA
+           WRITE MNTLIST-AREA
+
+           STRING "DELETED....: " DELIMITED BY SIZE
+                   DELETE-COUNT   DELIMITED BY SIZE
+               INTO MNTLIST-AREA
+           WRITE MNTLIST-AREA
+
+           STRING "REJECTED...: " DELIMITED BY SIZE
+                   REJECT-COUNT   DELIMITED BY SIZE
+               INTO MNTLIST-AREA
+           WRITE MNTLIST-AREA.
+
+       910-WRITE-ACTIVITY-LINE.
+
+           MOVE CM-CUSTOMER-NUMBER TO AL-CUSTOMER-NUMBER
+           MOVE CM-CUSTOMER-NAME TO AL-CUSTOMER-NAME
+           MOVE ACTIVITY-LINE TO MNTLIST-AREA
+           WRITE MNTLIST-AREA.
+
+       920-WRITE-ACTIVITY-LINE-TRAN.
+
+           MOVE ACTIVITY-LINE TO MNTLIST-AREA
+           WRITE MNTLIST-AREA.
